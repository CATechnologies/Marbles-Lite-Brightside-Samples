@@ -3,7 +3,7 @@
       *   MRBC <VERB>
       *
       * Where:
-      *  <VERB> = CRE|UPD|DEL
+      *  <VERB> = CRE|UPD|DEL|LST|TRN|ADJ
       *
       * Verb Functions:
       * CREate
@@ -15,6 +15,7 @@
       *
       *  Errors:
       *   MRBC002E - When a marble of <COLOR> already exists in the table
+      *   MRBC003E - When <COLOR> isn't in the EVENT.COLOR table
       *
       *  Example:
       *   MRBC CRE BLUE 10
@@ -28,6 +29,9 @@
       *
       *  Errors:
       *   MRBC001E - When a marble of <COLOR> doesn't exist in the table
+      *   MRBC003E - When <COLOR> isn't in the EVENT.COLOR table
+      *   MRBC006E - When <COLOR> was updated by someone else since the
+      *              caller last read it (see ROW_VERSION in MARBLE.cpy)
       *
       *  Example:
       *   MRBC UPD BLUE 1
@@ -44,6 +48,74 @@
       *  Example:
       *   MRBC DEL BLUE
       *
+      * LiST
+      *  Invoked via MRBC LST [<COLOR>]
+      *
+      *  Where:
+      *   <COLOR> An optional starting point for the browse. When
+      *           omitted the browse starts at the first COLOR on file.
+      *
+      *  Pages EVENT.MARBLE back to the terminal WS-LST-MAX-ROWS at a
+      *  time (WS-OUTPUT is only 78 bytes - far too small to hold the
+      *  whole table). When more rows remain, the last line tells the
+      *  operator what COLOR to re-issue MRBC LST with to continue.
+      *
+      *  Example:
+      *   MRBC LST
+      *   MRBC LST GREEN
+      *
+      * TRaNsfer
+      *  Invoked via MRBC TRN <FROM-COLOR> <TO-COLOR> <N>
+      *
+      *  Where:
+      *   <FROM-COLOR> Is a color of an existing marble.
+      *   <TO-COLOR> Is a color of an existing marble.
+      *   <N> An integer value to move from <FROM-COLOR> to <TO-COLOR>.
+      *
+      *  Moves <N> out of <FROM-COLOR> and into <TO-COLOR> in one unit
+      *  of work - either both INVENTORY updates happen or neither does.
+      *
+      *  Errors:
+      *   MRBC001E - When <FROM-COLOR> or <TO-COLOR> doesn't exist
+      *   MRBC005E - When <FROM-COLOR> doesn't have <N> to give up
+      *
+      *  Example:
+      *   MRBC TRN BLUE GREEN 5
+      *
+      * ADJust
+      *  Invoked via MRBC ADJ <COLOR> <+/-N>
+      *
+      *  Where:
+      *   <COLOR> Is a color of an existing marble.
+      *   <+/-N> A signed integer value to add to (or, if negative,
+      *          subtract from) <COLOR>'s current INVENTORY.
+      *
+      *  Adjusts INVENTORY by <+/-N> in one statement instead of a
+      *  read-modify-write MRBC UPD, so two ADJs issued back-to-back
+      *  don't race each other the way two UPDs can.
+      *
+      *  Errors:
+      *   MRBC001E - When a marble of <COLOR> doesn't exist in the table
+      *   MRBC004E - When <+/-N> would take INVENTORY below zero
+      *
+      *  Example:
+      *   MRBC ADJ BLUE -3
+      *
+      * Maintenance panel
+      *  Typing MRBC with nothing after it (EIBCALEN = 0 and no verb
+      *  typed) sends the MRBCSET/MRBCMP1 BMS panel (see Bms/marbles.bms)
+      *  instead of the USE CRE|UPD|DEL|LST|TRN|ADJ message - a labeled
+      *  screen with VERB/COLOR/INVENTORY fields, a CURRENT INVENTORY
+      *  display, and a formatted message line. MARBLESC stays pseudo-
+      *  conversational (RETURN TRANSID) until PF3/CLEAR. The quick,
+      *  scripted "MRBC UPD BLUE 10" line syntax documented above still
+      *  works exactly as before and is unaffected by the panel; LST,
+      *  TRN, and ADJ are only available from that quick/scripted form -
+      *  LST since a multi-row browse does not fit the panel's single
+      *  message line, TRN since the panel only has one COLOR field, ADJ
+      *  since the panel's INVENTORY field is an unsigned replacement
+      *  value, not a signed adjustment amount.
+      *
       * Build via
       *  gulp build --source marbles.cbl && gulp refresh --source marbles.cbl
       * ===============================================================
@@ -55,34 +127,58 @@
       * Map input / output areas
       * ===============================================================
        WORKING-STORAGE SECTION.
-       01 BOOLEAN.
+       01 WS-BOOLEAN.
           02 BOOLEAN-FALSE PIC 9 VALUE 0.
           02 BOOLEAN-TRUE PIC 9 VALUE 1.
        01 WS-WORK.
           02 WS-WORK-INV PIC S9(4) COMP VALUE 0.
           02 WS-WORK-COLOR PIC X(10).
           02 WS-WORK-ROW-COUNT PIC S9(4) COMP-3 VALUE 0.
+          02 WS-WORK-ROW-VERSION PIC S9(9) COMP VALUE 0.
        01 WS-RESULT.
           02 WS-RESULT-COLOR-FOUND PIC 9 VALUE 0.
+          02 WS-RESULT-COLOR2-FOUND PIC 9 VALUE 0.
+          02 WS-RESULT-COLOR-VALID PIC 9 VALUE 0.
           02 WS-RESULT-OPERATION-SUCCESS PIC 9 VALUE 0.
           02 WS-RESULT-VERB.
              03 WS-RESULT-VERB-CREATE PIC 9 VALUE 0.
              03 WS-RESULT-VERB-UPDATE PIC 9 VALUE 0.
              03 WS-RESULT-VERB-DELETE PIC 9 VALUE 0.
+             03 WS-RESULT-VERB-LIST PIC 9 VALUE 0.
+             03 WS-RESULT-VERB-TRANSFER PIC 9 VALUE 0.
+             03 WS-RESULT-VERB-ADJUST PIC 9 VALUE 0.
        01 WS-CONST.
           02 WS-CONST-CREATE PIC X(3) VALUE 'CRE'.
           02 WS-CONST-UPDATE PIC X(3) VALUE 'UPD'.
           02 WS-CONST-DELETE PIC X(3) VALUE 'DEL'.
+          02 WS-CONST-LIST PIC X(3) VALUE 'LST'.
+          02 WS-CONST-TRANSFER PIC X(3) VALUE 'TRN'.
+          02 WS-CONST-ADJUST PIC X(3) VALUE 'ADJ'.
           02 WS-CONST-SUCCESS PIC X(7) VALUE 'SUCCESS'.
        01 WS-ERROR-CODES.
           02 WS-ERROR-MARBLE-DNE PIC X(8) VALUE 'MRBC001E'.
           02 WS-ERROR-MARBLE-EXISTS PIC X(8) VALUE 'MRBC002E'.
+          02 WS-ERROR-INVALID-COLOR PIC X(8) VALUE 'MRBC003E'.
+          02 WS-ERROR-NEGATIVE-ADJUSTMENT PIC X(8) VALUE 'MRBC004E'.
+          02 WS-ERROR-MARBLE-TRANSFER-FAILED PIC X(8) VALUE 'MRBC005E'.
+          02 WS-ERROR-RECORD-CHANGED PIC X(8) VALUE 'MRBC006E'.
        01 WS-CICS-INPUT PIC X(74) VALUE SPACES.
        01 WS-INPUT.
           05 WS-INPUT-TRAN-ID PIC X(4).
           05 WS-INPUT-VERB PIC X(3) VALUE SPACES.
           05 WS-INPUT-COLOR PIC X(10) VALUE SPACES.
+          05 WS-INPUT-COLOR2 PIC X(10) VALUE SPACES.
           05 WS-INPUT-INV PIC 9(4) VALUE 0.
+          05 WS-INPUT-ADJ-AMOUNT PIC S9(4) VALUE 0.
+      *
+      *    Generic positional tokens from PARSE-CICS-INPUT - different
+      *    verbs use token 3/4/5 for different things (see
+      *    MAP-VERB-TOKENS), so they land here first.
+      *
+       01 WS-PARSE-TOKENS.
+          05 WS-PARSE-TOKEN-3 PIC X(10) VALUE SPACES.
+          05 WS-PARSE-TOKEN-4 PIC X(10) VALUE SPACES.
+          05 WS-PARSE-TOKEN-5 PIC X(10) VALUE SPACES.
        01 WS-OUTPUT PIC X(78).
        01 WS-OUTPUT-SUCCESS REDEFINES WS-OUTPUT.
           05 WS-OUTPUT-SUCCESS-TEXT PIC X(7).
@@ -92,43 +188,162 @@
           05 WS-OUTPUT-ERROR-SPACE PIC X(1).
           05 WS-OUTPUT-ERROR-MESSAGE PIC X(69).
        01 WS-MSG-LENGTH PIC S9(4) COMP.
+       01 WS-RESP PIC S9(8) COMP.
+      * ===============================================================
+      * Work areas for the LST verb - EVENT.MARBLE is browsed
+      * WS-LST-MAX-ROWS at a time into WS-LST-OUTPUT, since WS-OUTPUT
+      * is only 78 bytes.
+      * ===============================================================
+       01 WS-LST-WORK.
+          02 WS-LST-COLOR PIC X(10).
+          02 WS-LST-INVENTORY PIC S9(9) COMP.
+          02 WS-LST-ROW-COUNT PIC S9(4) COMP VALUE 0.
+          02 WS-LST-MAX-ROWS PIC S9(4) COMP VALUE 10.
+          02 WS-LST-PTR PIC S9(4) COMP VALUE 1.
+       01 WS-LST-LINE.
+          02 WS-LST-LINE-COLOR PIC X(10).
+          02 FILLER PIC X(2) VALUE SPACES.
+          02 WS-LST-LINE-INVENTORY PIC ZZZZZZZZ9.
+          02 FILLER PIC X(3) VALUE SPACES.
+       01 WS-LST-OUTPUT PIC X(700) VALUE SPACES.
+       01 WS-LST-MSG-LENGTH PIC S9(4) COMP VALUE 0.
+      * ===============================================================
+      * Work areas for the BMS maintenance panel (MRBCSET/MRBCMP1)
       * ===============================================================
-      * Map SQL table for this transaction
+       01 WS-COMMAREA PIC X(1) VALUE SPACES.
+       01 WS-PANEL-WORK.
+          02 WS-CURR-DISPLAY PIC ZZZZZZZZ9.
+          02 WS-DISPLAY-MESSAGE PIC X(75) VALUE SPACES.
+           COPY MRBCMAP.
+      * ===============================================================
+      * Work areas for low-inventory alerting - CHECK-LOW-INVENTORY is
+      * PERFORMed after a verb changes a COLOR's INVENTORY, with the
+      * COLOR and its new INVENTORY moved into WS-ALERT-COLOR/
+      * WS-ALERT-INVENTORY first. EVENT.MARBLE_REORDER's 'DEFAULT' row
+      * is the fallback threshold for a COLOR with no row of its own.
+      * ===============================================================
+       01 WS-ALERT-WORK.
+          02 WS-ALERT-COLOR PIC X(10).
+          02 WS-ALERT-INVENTORY PIC S9(9) COMP.
+          02 WS-ALERT-REORDER-POINT PIC S9(9) COMP VALUE 0.
+      *
+      *    WS-ALERT-LINE is the MRBCALRT TS-queue wire record shared
+      *    with marbles_alert_monitor.cbl - see Copybook/ALERTLIN.cpy.
+      *
+           COPY ALERTLIN.
+      *
+      *    Before/after values for WRITE-AUDIT-ROW. The *-IND fields
+      *    are DB2 null indicators: 0 means the paired value is present,
+      *    -1 means it is NULL (no OLD value on a CREate, no NEW value
+      *    on a DELete).
+      *
+       01 WS-AUDIT-WORK.
+          02 WS-AUDIT-OLD-INVENTORY PIC S9(9) COMP VALUE 0.
+          02 WS-AUDIT-OLD-IND PIC S9(4) COMP VALUE 0.
+          02 WS-AUDIT-NEW-INVENTORY PIC S9(9) COMP VALUE 0.
+          02 WS-AUDIT-NEW-IND PIC S9(4) COMP VALUE 0.
       * ===============================================================
-           EXEC SQL DECLARE EVENT.MARBLE TABLE
-           ( COLOR                          VARCHAR(10) NOT NULL,
-             INVENTORY                      INTEGER NOT NULL
-           ) END-EXEC.
+      * Map SQL tables for this transaction
+      * ===============================================================
+           COPY MARBLE.
+           COPY REORDER.
+           COPY COLOR.
+           COPY AUDIT.
            EXEC SQL INCLUDE SQLCA END-EXEC.
+           COPY DFHAID.
       * ===============================================================
       * MRBL transaction
       * ===============================================================
        PROCEDURE DIVISION.
+           EXEC SQL
+               DECLARE MARBLE-CURSOR CURSOR FOR
+               SELECT COLOR, INVENTORY
+               FROM EVENT.MARBLE
+               WHERE COLOR >= :WS-INPUT-COLOR
+               ORDER BY COLOR
+           END-EXEC.
       *
       *     Initial working storage to known values
       *
             PERFORM INIT-WORK-AREAS.
       *
-      *     Receive user input (e.g. ADD BLUE)
-      *
-            PERFORM GET-TRANS-INPUT.
-      *
-      *     Parse the user input into corresponding fields
-      *
-            PERFORM PARSE-CICS-INPUT.
-      *
-      *     Verify known input verb
+      *     EIBCALEN = 0 is a fresh transaction attach. If nothing was
+      *     typed after the transaction id, drive the BMS panel instead
+      *     of the one-line quick command. Once the panel is up,
+      *     EIBCALEN > 0 on every subsequent attach of this pseudo-
+      *     conversation.
       *
-            PERFORM VERIFY-VERB.
+            IF EIBCALEN = 0 THEN
+                PERFORM GET-TRANS-INPUT
+                PERFORM PARSE-CICS-INPUT
+                IF WS-INPUT-VERB = SPACES THEN
+                    PERFORM SEND-INITIAL-PANEL
+                    EXEC CICS RETURN
+                                TRANSID('MRBC')
+                                COMMAREA(WS-COMMAREA)
+                                LENGTH(1)
+                    END-EXEC
+                ELSE
+                    PERFORM VERIFY-VERB
+                    PERFORM MAP-VERB-TOKENS
+                    PERFORM ROUTE-VERB
+                    PERFORM WRITE-OUTPUT
+                    GOBACK
+                END-IF
+            ELSE
+                PERFORM RECEIVE-MAP-INPUT
       *
-      *     Route to specific verb processing routine
+      *             CLEAR is an attention-only 3270 signal with no
+      *             data stream behind it, so RECEIVE MAP raises
+      *             MAPFAIL for it - nothing was typed, so there is
+      *             nothing to route; just end the pseudo-conversation
       *
+                IF WS-RESP = DFHRESP(MAPFAIL) THEN
+                    GOBACK
+                ELSE
+                    PERFORM MAP-INPUT-TO-WORK
+                    PERFORM VERIFY-VERB
+                    IF WS-RESULT-VERB-LIST = BOOLEAN-TRUE THEN
+                        PERFORM OUTPUT-LIST-NOT-ON-PANEL
+                    ELSE
+                        IF WS-RESULT-VERB-TRANSFER = BOOLEAN-TRUE THEN
+                            PERFORM OUTPUT-TRANSFER-NOT-ON-PANEL
+                        ELSE
+                            IF WS-RESULT-VERB-ADJUST = BOOLEAN-TRUE THEN
+                                PERFORM OUTPUT-ADJUST-NOT-ON-PANEL
+                            ELSE
+                                PERFORM ROUTE-VERB
+                            END-IF
+                        END-IF
+                    END-IF
+                    PERFORM SEND-PANEL-RESPONSE
+                    IF EIBAID = DFHPF3 OR EIBAID = DFHCLEAR THEN
+                        GOBACK
+                    ELSE
+                        EXEC CICS RETURN
+                                    TRANSID('MRBC')
+                                    COMMAREA(WS-COMMAREA)
+                                    LENGTH(1)
+                        END-EXEC
+                    END-IF
+                END-IF
+            END-IF.
+      * ===============================================================
+      * Route to specific verb processing routine. Shared by the quick
+      * command line and the BMS panel.
+      * ===============================================================
+       ROUTE-VERB.
             IF WS-RESULT-VERB-CREATE = BOOLEAN-TRUE THEN
                 PERFORM CHECK-IF-COLOR-FOUND
                 IF WS-RESULT-COLOR-FOUND = BOOLEAN-FALSE THEN
-                    PERFORM INSERT-COLOR
-                    IF WS-RESULT-OPERATION-SUCCESS = BOOLEAN-TRUE THEN
-                        PERFORM OUTPUT-SUCCESS
+                    PERFORM CHECK-COLOR-IS-VALID
+                    IF WS-RESULT-COLOR-VALID = BOOLEAN-TRUE THEN
+                        PERFORM INSERT-COLOR
+                        IF WS-RESULT-OPERATION-SUCCESS = BOOLEAN-TRUE
+                            PERFORM OUTPUT-SUCCESS
+                        END-IF
+                    ELSE
+                        PERFORM OUTPUT-INVALID-COLOR
                     END-IF
                 ELSE
                     PERFORM OUTPUT-MARBLE-ALREADY-EXISTS
@@ -136,9 +351,14 @@
             ELSE IF WS-RESULT-VERB-UPDATE = BOOLEAN-TRUE THEN
                 PERFORM CHECK-IF-COLOR-FOUND
                 IF WS-RESULT-COLOR-FOUND = BOOLEAN-TRUE THEN
-                    PERFORM UPDATE-COLOR
-                    IF WS-RESULT-OPERATION-SUCCESS = BOOLEAN-TRUE THEN
-                        PERFORM OUTPUT-SUCCESS
+                    PERFORM CHECK-COLOR-IS-VALID
+                    IF WS-RESULT-COLOR-VALID = BOOLEAN-TRUE THEN
+                        PERFORM UPDATE-COLOR
+                        IF WS-RESULT-OPERATION-SUCCESS = BOOLEAN-TRUE
+                            PERFORM OUTPUT-SUCCESS
+                        END-IF
+                    ELSE
+                        PERFORM OUTPUT-INVALID-COLOR
                     END-IF
                 ELSE
                     PERFORM OUTPUT-MARBLE-DOES-NOT-EXIST
@@ -153,9 +373,119 @@
                 ELSE
                     PERFORM OUTPUT-MARBLE-DOES-NOT-EXIST
                 END-IF
+            ELSE IF WS-RESULT-VERB-LIST = BOOLEAN-TRUE THEN
+                PERFORM LIST-MARBLES
+            ELSE IF WS-RESULT-VERB-TRANSFER = BOOLEAN-TRUE THEN
+                PERFORM CHECK-IF-COLOR-FOUND
+                IF WS-RESULT-COLOR-FOUND = BOOLEAN-TRUE THEN
+                    PERFORM CHECK-IF-COLOR2-FOUND
+                    IF WS-RESULT-COLOR2-FOUND = BOOLEAN-TRUE THEN
+                        PERFORM TRANSFER-INVENTORY
+                        IF WS-RESULT-OPERATION-SUCCESS = BOOLEAN-TRUE
+                            PERFORM OUTPUT-SUCCESS
+                        END-IF
+                    ELSE
+                        PERFORM OUTPUT-MARBLE-DOES-NOT-EXIST
+                    END-IF
+                ELSE
+                    PERFORM OUTPUT-MARBLE-DOES-NOT-EXIST
+                END-IF
+            ELSE IF WS-RESULT-VERB-ADJUST = BOOLEAN-TRUE THEN
+                PERFORM CHECK-IF-COLOR-FOUND
+                IF WS-RESULT-COLOR-FOUND = BOOLEAN-TRUE THEN
+                    PERFORM ADJUST-COLOR
+                    IF WS-RESULT-OPERATION-SUCCESS = BOOLEAN-TRUE THEN
+                        PERFORM OUTPUT-SUCCESS
+                    END-IF
+                ELSE
+                    PERFORM OUTPUT-MARBLE-DOES-NOT-EXIST
+                END-IF
+            END-IF.
+      * ===============================================================
+      * Send the BMS panel blank, for a fresh entry
+      * ===============================================================
+       SEND-INITIAL-PANEL.
+            MOVE SPACES TO MRBCMP1O
+            EXEC CICS SEND MAP('MRBCMP1')
+                        MAPSET('MRBCSET')
+                        FROM(MRBCMP1O)
+                        ERASE
+            END-EXEC.
+      * ===============================================================
+      * Receive the operator's filled-in panel
+      * ===============================================================
+       RECEIVE-MAP-INPUT.
+            EXEC CICS RECEIVE MAP('MRBCMP1')
+                        MAPSET('MRBCSET')
+                        INTO(MRBCMP1I)
+                        RESP(WS-RESP)
+            END-EXEC.
+      * ===============================================================
+      * Move the panel's input fields into the same WS-INPUT fields
+      * the quick command line uses, so ROUTE-VERB need not care which
+      * mode drove it
+      * ===============================================================
+       MAP-INPUT-TO-WORK.
+            MOVE VERBFI TO WS-INPUT-VERB
+            MOVE COLRFI TO WS-INPUT-COLOR
+            IF WS-INPUT-VERB = WS-CONST-CREATE
+                    OR WS-INPUT-VERB = WS-CONST-UPDATE THEN
+                MOVE FUNCTION NUMVAL(INVFI) TO WS-INPUT-INV
+            END-IF.
+      * ===============================================================
+      * LST needs multiple rows of output, which does not fit the
+      * panel's single message line - point the operator at the
+      * command-line form instead
+      * ===============================================================
+       OUTPUT-LIST-NOT-ON-PANEL.
+            MOVE 'USE MRBC LST FROM A COMMAND LINE, NOT THIS PANEL'
+                TO WS-OUTPUT.
+      * ===============================================================
+      * TRN needs two COLOR fields, but the panel only has one - point
+      * the operator at the command-line form instead
+      * ===============================================================
+       OUTPUT-TRANSFER-NOT-ON-PANEL.
+            MOVE 'USE MRBC TRN FROM A COMMAND LINE, NOT THIS PANEL'
+                TO WS-OUTPUT.
+      * ===============================================================
+      * ADJ needs a signed amount, but the panel's INVENTORY field maps
+      * to WS-INPUT-INV (unsigned, a full replacement value) - point
+      * the operator at the command-line form instead
+      * ===============================================================
+       OUTPUT-ADJUST-NOT-ON-PANEL.
+            MOVE 'USE MRBC ADJ FROM A COMMAND LINE, NOT THIS PANEL'
+                TO WS-OUTPUT.
+      * ===============================================================
+      * Re-display the panel with the result message and the COLOR's
+      * current inventory (if it still exists)
+      * ===============================================================
+       SEND-PANEL-RESPONSE.
+            PERFORM FETCH-CURRENT-INVENTORY-FOR-DISPLAY
+            MOVE SPACES TO MRBCMP1O
+            MOVE WS-OUTPUT(1:75) TO WS-DISPLAY-MESSAGE
+            MOVE WS-DISPLAY-MESSAGE TO MSGFO
+            MOVE WS-INPUT-VERB TO VERBFO
+            MOVE WS-INPUT-COLOR TO COLRFO
+            MOVE WS-CURR-DISPLAY TO CURRFO
+            EXEC CICS SEND MAP('MRBCMP1')
+                        MAPSET('MRBCSET')
+                        FROM(MRBCMP1O)
+                        DATAONLY
+            END-EXEC.
+      * ===============================================================
+      * Current inventory for the panel's CURRENT INVENTORY display -
+      * blank when the COLOR no longer exists (e.g. just DELeted)
+      * ===============================================================
+       FETCH-CURRENT-INVENTORY-FOR-DISPLAY.
+            MOVE 0 TO WS-CURR-DISPLAY
+            EXEC SQL
+                SELECT INVENTORY INTO :WS-WORK-INV
+                FROM EVENT.MARBLE
+                WHERE COLOR = :WS-INPUT-COLOR
+            END-EXEC
+            IF SQLCODE = 0 THEN
+                MOVE WS-WORK-INV TO WS-CURR-DISPLAY
             END-IF.
-            PERFORM WRITE-OUTPUT
-            GOBACK.
       * ===============================================================
       * Initialize working areas
       * ===============================================================
@@ -166,6 +496,7 @@
             INITIALIZE SQLCA.
             MOVE 74 TO WS-MSG-LENGTH.
             MOVE SPACES TO WS-INPUT.
+            MOVE SPACES TO WS-PARSE-TOKENS.
             MOVE SPACES TO WS-OUTPUT.
       * ===============================================================
       * Get transaction input
@@ -183,10 +514,33 @@
       * ===============================================================
        PARSE-CICS-INPUT.
             UNSTRING WS-CICS-INPUT DELIMITED BY SPACE
-                INTO WS-INPUT-TRAN-ID, WS-INPUT-VERB, WS-INPUT-COLOR,
-                     WS-INPUT-INV
+                INTO WS-INPUT-TRAN-ID, WS-INPUT-VERB, WS-PARSE-TOKEN-3,
+                     WS-PARSE-TOKEN-4, WS-PARSE-TOKEN-5
             END-UNSTRING.
       * ===============================================================
+      * Map the generic positional tokens PARSE-CICS-INPUT captured
+      * onto the fields ROUTE-VERB actually looks at - token 3/4/5 mean
+      * different things for different verbs (e.g. token 4 is the new
+      * INVENTORY for UPD but the TO-COLOR for TRN)
+      * ===============================================================
+       MAP-VERB-TOKENS.
+            IF WS-RESULT-VERB-CREATE = BOOLEAN-TRUE
+                    OR WS-RESULT-VERB-UPDATE = BOOLEAN-TRUE THEN
+                MOVE WS-PARSE-TOKEN-3 TO WS-INPUT-COLOR
+                MOVE FUNCTION NUMVAL(WS-PARSE-TOKEN-4) TO WS-INPUT-INV
+            ELSE IF WS-RESULT-VERB-DELETE = BOOLEAN-TRUE
+                    OR WS-RESULT-VERB-LIST = BOOLEAN-TRUE THEN
+                MOVE WS-PARSE-TOKEN-3 TO WS-INPUT-COLOR
+            ELSE IF WS-RESULT-VERB-TRANSFER = BOOLEAN-TRUE THEN
+                MOVE WS-PARSE-TOKEN-3 TO WS-INPUT-COLOR
+                MOVE WS-PARSE-TOKEN-4 TO WS-INPUT-COLOR2
+                MOVE FUNCTION NUMVAL(WS-PARSE-TOKEN-5) TO WS-INPUT-INV
+            ELSE IF WS-RESULT-VERB-ADJUST = BOOLEAN-TRUE THEN
+                MOVE WS-PARSE-TOKEN-3 TO WS-INPUT-COLOR
+                MOVE FUNCTION NUMVAL(WS-PARSE-TOKEN-4)
+                    TO WS-INPUT-ADJ-AMOUNT
+            END-IF.
+      * ===============================================================
       * Set indicator if verb is invalid
       * ===============================================================
        VERIFY-VERB.
@@ -199,43 +553,97 @@
                 MOVE BOOLEAN-TRUE TO WS-RESULT-VERB-UPDATE
             ELSE IF WS-CONST-DELETE = WS-INPUT-VERB THEN
                 MOVE BOOLEAN-TRUE TO WS-RESULT-VERB-DELETE
+            ELSE IF WS-CONST-LIST = WS-INPUT-VERB THEN
+                MOVE BOOLEAN-TRUE TO WS-RESULT-VERB-LIST
+            ELSE IF WS-CONST-TRANSFER = WS-INPUT-VERB THEN
+                MOVE BOOLEAN-TRUE TO WS-RESULT-VERB-TRANSFER
+            ELSE IF WS-CONST-ADJUST = WS-INPUT-VERB THEN
+                MOVE BOOLEAN-TRUE TO WS-RESULT-VERB-ADJUST
             ELSE
                 MOVE 41 TO WS-MSG-LENGTH
-                MOVE 'USE CRE|UPD|DEL' TO WS-OUTPUT
+                MOVE 'USE CRE|UPD|DEL|LST|TRN|ADJ' TO WS-OUTPUT
             END-IF.
       * ===============================================================
       * Write transaction response to user
       * ===============================================================
        WRITE-OUTPUT.
       *
-      *     Send response to terminal
+      *     Send response to terminal - LST uses its own, wider buffer
+      *     since a page of rows cannot fit inside WS-OUTPUT
       *
-            EXEC CICS SEND
-                        FROM(WS-OUTPUT)
-                        LENGTH(WS-MSG-LENGTH)
-                        ERASE
-            END-EXEC.
+            IF WS-RESULT-VERB-LIST = BOOLEAN-TRUE THEN
+                EXEC CICS SEND
+                            FROM(WS-LST-OUTPUT)
+                            LENGTH(WS-LST-MSG-LENGTH)
+                            ERASE
+                END-EXEC
+            ELSE
+                EXEC CICS SEND
+                            FROM(WS-OUTPUT)
+                            LENGTH(WS-MSG-LENGTH)
+                            ERASE
+                END-EXEC
+            END-IF.
       * ===============================================================
       * Set indicator if input color is found
       * ===============================================================
        CHECK-IF-COLOR-FOUND.
       *
-      *     Get count of rows on input color
+      *     Fetch current inventory and row version for input color.
+      *     WS-WORK-ROW-VERSION is carried forward to UPDATE-COLOR so
+      *     its optimistic-lock guard checks against the version as of
+      *     this read, not whatever is in the table at UPDATE time.
       *
             EXEC SQL
-                SELECT COUNT(*) INTO :WS-WORK-ROW-COUNT
+                SELECT INVENTORY, ROW_VERSION
+                INTO :WS-WORK-INV, :WS-WORK-ROW-VERSION
                 FROM EVENT.MARBLE
                 WHERE COLOR = :WS-INPUT-COLOR
             END-EXEC.
       *
-      *     If positive row count, mark "found" indicator
+      *     SQLCODE 0 means a row was found, 100 means it wasn't
       *
-            IF WS-WORK-ROW-COUNT > 0 THEN
+            IF SQLCODE = 0 THEN
                 MOVE BOOLEAN-TRUE TO WS-RESULT-COLOR-FOUND
             ELSE
                 MOVE BOOLEAN-FALSE TO WS-RESULT-COLOR-FOUND
             END-IF.
       * ===============================================================
+      * Set indicator if the TRN TO-COLOR is found
+      * ===============================================================
+       CHECK-IF-COLOR2-FOUND.
+      *
+      *     Get count of rows on TO-COLOR
+      *
+            EXEC SQL
+                SELECT COUNT(*) INTO :WS-WORK-ROW-COUNT
+                FROM EVENT.MARBLE
+                WHERE COLOR = :WS-INPUT-COLOR2
+            END-EXEC.
+      *
+      *     If positive row count, mark "found" indicator
+      *
+            IF WS-WORK-ROW-COUNT > 0 THEN
+                MOVE BOOLEAN-TRUE TO WS-RESULT-COLOR2-FOUND
+            ELSE
+                MOVE BOOLEAN-FALSE TO WS-RESULT-COLOR2-FOUND
+            END-IF.
+      * ===============================================================
+      * Set indicator if input color is a recognized EVENT.COLOR, for
+      * CRE/UPD to check before they write to EVENT.MARBLE
+      * ===============================================================
+       CHECK-COLOR-IS-VALID.
+            EXEC SQL
+                SELECT COUNT(*) INTO :WS-WORK-ROW-COUNT
+                FROM EVENT.COLOR
+                WHERE COLOR = :WS-INPUT-COLOR
+            END-EXEC.
+            IF WS-WORK-ROW-COUNT > 0 THEN
+                MOVE BOOLEAN-TRUE TO WS-RESULT-COLOR-VALID
+            ELSE
+                MOVE BOOLEAN-FALSE TO WS-RESULT-COLOR-VALID
+            END-IF.
+      * ===============================================================
       * Move the marble doesn't exist message into the buffer
       * ===============================================================
        OUTPUT-MARBLE-DOES-NOT-EXIST.
@@ -243,6 +651,14 @@
             MOVE WS-ERROR-MARBLE-DNE TO WS-OUTPUT-ERROR-CODE
             MOVE 'UNKNOWN COLOR, CREate IT' TO WS-OUTPUT-ERROR-MESSAGE.
       * ===============================================================
+      * Move the invalid color message into the buffer
+      * ===============================================================
+       OUTPUT-INVALID-COLOR.
+            MOVE 39 TO WS-MSG-LENGTH
+            MOVE WS-ERROR-INVALID-COLOR TO WS-OUTPUT-ERROR-CODE
+            MOVE 'INVALID COLOR, SEE EVENT.COLOR' TO
+                WS-OUTPUT-ERROR-MESSAGE.
+      * ===============================================================
       * Move the marble already exists message into the buffer
       * ===============================================================
        OUTPUT-MARBLE-ALREADY-EXISTS.
@@ -251,13 +667,25 @@
             MOVE 'MARBLE ALREADY EXISTS, UPDate or DELete IT'
                 TO WS-OUTPUT-ERROR-MESSAGE.
       * ===============================================================
+      * Move the optimistic-lock conflict message into the buffer
+      * ===============================================================
+       OUTPUT-RECORD-CHANGED.
+            MOVE 52 TO WS-MSG-LENGTH
+            MOVE WS-ERROR-RECORD-CHANGED TO WS-OUTPUT-ERROR-CODE
+            MOVE 'RECORD CHANGED SINCE READ, RETRY THE UPDATE'
+                TO WS-OUTPUT-ERROR-MESSAGE.
+      * ===============================================================
       * Move the success message into the buffer
       * ===============================================================
        OUTPUT-SUCCESS.
             MOVE 7 TO WS-MSG-LENGTH
             MOVE WS-CONST-SUCCESS TO WS-OUTPUT-SUCCESS-TEXT.
       * ===============================================================
-      * Insert color
+      * Insert color. SQLCODE NOT = 0 (e.g. a duplicate-key race if
+      * another terminal inserted the same COLOR between this one's
+      * CHECK-IF-COLOR-FOUND and this INSERT) means no row went in -
+      * report it the same way as the ordinary "already exists" case
+      * instead of claiming success and writing a fictitious audit row.
       * ===============================================================
        INSERT-COLOR.
       *
@@ -266,32 +694,335 @@
            MOVE WS-INPUT-INV TO WS-WORK-INV
            EXEC SQL
                INSERT INTO EVENT.MARBLE
-               (COLOR,INVENTORY)
+               (COLOR,INVENTORY,ROW_VERSION)
                VALUES (
                      :WS-INPUT-COLOR,
-                     :WS-WORK-INV)
+                     :WS-WORK-INV,
+                     1)
            END-EXEC
-           MOVE BOOLEAN-TRUE TO WS-RESULT-OPERATION-SUCCESS.
+           IF SQLCODE NOT = 0 THEN
+               MOVE BOOLEAN-FALSE TO WS-RESULT-OPERATION-SUCCESS
+               PERFORM OUTPUT-MARBLE-ALREADY-EXISTS
+           ELSE
+               MOVE BOOLEAN-TRUE TO WS-RESULT-OPERATION-SUCCESS
+               MOVE -1 TO WS-AUDIT-OLD-IND
+               MOVE 0 TO WS-AUDIT-OLD-INVENTORY
+               MOVE 0 TO WS-AUDIT-NEW-IND
+               MOVE WS-WORK-INV TO WS-AUDIT-NEW-INVENTORY
+               PERFORM WRITE-AUDIT-ROW
+           END-IF.
       * ===============================================================
-      * Update current color
+      * Update current color. The WHERE clause guards against a lost
+      * update by requiring ROW_VERSION to still match the value
+      * CHECK-IF-COLOR-FOUND read it as - if another UPDATE-COLOR (or
+      * TRN/ADJ) committed in between, zero rows match, SQLCODE comes
+      * back 100, and the caller is told to re-read and retry instead
+      * of silently clobbering the other writer's change.
       * ===============================================================
        UPDATE-COLOR.
       *
-      *    Set current inventory into WS-WORK-INV
+      *    WS-WORK-INV still holds the pre-update inventory CHECK-IF-
+      *    COLOR-FOUND read - capture it for the audit row before it's
+      *    overwritten with the new value below
       *
+           MOVE 0 TO WS-AUDIT-OLD-IND
+           MOVE WS-WORK-INV TO WS-AUDIT-OLD-INVENTORY
            MOVE WS-INPUT-INV TO WS-WORK-INV
            EXEC SQL
                UPDATE EVENT.MARBLE
-               SET INVENTORY = :WS-WORK-INV
+               SET INVENTORY = :WS-WORK-INV,
+                   ROW_VERSION = ROW_VERSION + 1
                WHERE COLOR = :WS-INPUT-COLOR
+               AND ROW_VERSION = :WS-WORK-ROW-VERSION
            END-EXEC
-           MOVE BOOLEAN-TRUE TO WS-RESULT-OPERATION-SUCCESS.
+           IF SQLCODE = 100 THEN
+               MOVE BOOLEAN-FALSE TO WS-RESULT-OPERATION-SUCCESS
+               PERFORM OUTPUT-RECORD-CHANGED
+           ELSE
+               MOVE BOOLEAN-TRUE TO WS-RESULT-OPERATION-SUCCESS
+               MOVE 0 TO WS-AUDIT-NEW-IND
+               MOVE WS-WORK-INV TO WS-AUDIT-NEW-INVENTORY
+               PERFORM WRITE-AUDIT-ROW
+               MOVE WS-INPUT-COLOR TO WS-ALERT-COLOR
+               MOVE WS-WORK-INV TO WS-ALERT-INVENTORY
+               PERFORM CHECK-LOW-INVENTORY
+           END-IF.
       * ===============================================================
-      * Delete color
+      * Delete color. SQLCODE = 100 (no row matched) means it was
+      * already gone - e.g. another terminal deleted the same COLOR
+      * between this one's CHECK-IF-COLOR-FOUND and this DELETE -
+      * report it the same way as the ordinary "does not exist" case
+      * instead of claiming success and writing a fictitious audit row
+      * and low-inventory alert.
       * ===============================================================
        DELETE-COLOR.
            EXEC SQL
                DELETE FROM EVENT.MARBLE
                WHERE COLOR = :WS-INPUT-COLOR
            END-EXEC
-           MOVE BOOLEAN-TRUE TO WS-RESULT-OPERATION-SUCCESS.
\ No newline at end of file
+           IF SQLCODE = 100 THEN
+               MOVE BOOLEAN-FALSE TO WS-RESULT-OPERATION-SUCCESS
+               PERFORM OUTPUT-MARBLE-DOES-NOT-EXIST
+           ELSE
+               MOVE BOOLEAN-TRUE TO WS-RESULT-OPERATION-SUCCESS
+               MOVE 0 TO WS-AUDIT-OLD-IND
+               MOVE WS-WORK-INV TO WS-AUDIT-OLD-INVENTORY
+               MOVE -1 TO WS-AUDIT-NEW-IND
+               MOVE 0 TO WS-AUDIT-NEW-INVENTORY
+               PERFORM WRITE-AUDIT-ROW
+               MOVE WS-INPUT-COLOR TO WS-ALERT-COLOR
+               MOVE 0 TO WS-ALERT-INVENTORY
+               PERFORM CHECK-LOW-INVENTORY
+           END-IF.
+      * ===============================================================
+      * Write a before/after history row for the CRE/UPD/DEL that just
+      * committed, in the same unit of work - WS-AUDIT-OLD/NEW-INVENTORY
+      * and their *-IND null indicators are set by the caller.
+      * ===============================================================
+       WRITE-AUDIT-ROW.
+           EXEC SQL
+               INSERT INTO EVENT.MARBLE_AUDIT
+                   (COLOR, OLD_INVENTORY, NEW_INVENTORY, VERB,
+                    TERMID, USERID, AUDIT_TS)
+               VALUES (
+                     :WS-INPUT-COLOR,
+                     :WS-AUDIT-OLD-INVENTORY :WS-AUDIT-OLD-IND,
+                     :WS-AUDIT-NEW-INVENTORY :WS-AUDIT-NEW-IND,
+                     :WS-INPUT-VERB,
+                     :EIBTRMID,
+                     :EIBUSERID,
+                     CURRENT TIMESTAMP)
+           END-EXEC.
+      * ===============================================================
+      * Compare a COLOR's new INVENTORY (WS-ALERT-COLOR/WS-ALERT-
+      * INVENTORY, set by the caller) against its configured reorder
+      * point and write a low-inventory alert to the monitoring TS
+      * queue when it has crossed below threshold. A COLOR with no row
+      * of its own in EVENT.MARBLE_REORDER falls back to the 'DEFAULT'
+      * threshold.
+      * ===============================================================
+       CHECK-LOW-INVENTORY.
+           EXEC SQL
+               SELECT REORDER_POINT INTO :WS-ALERT-REORDER-POINT
+               FROM EVENT.MARBLE_REORDER
+               WHERE COLOR = :WS-ALERT-COLOR
+           END-EXEC
+           IF SQLCODE = 100 THEN
+               EXEC SQL
+                   SELECT REORDER_POINT INTO :WS-ALERT-REORDER-POINT
+                   FROM EVENT.MARBLE_REORDER
+                   WHERE COLOR = 'DEFAULT'
+               END-EXEC
+           END-IF
+           IF SQLCODE = 0
+                   AND WS-ALERT-INVENTORY < WS-ALERT-REORDER-POINT THEN
+               PERFORM WRITE-LOW-INVENTORY-ALERT
+           END-IF.
+      * ===============================================================
+      * Write one low-inventory alert to the MRBCALRT TS queue for a
+      * monitoring transaction to pick up
+      * ===============================================================
+       WRITE-LOW-INVENTORY-ALERT.
+           MOVE SPACES TO WS-ALERT-LINE
+           MOVE WS-ALERT-COLOR TO WS-ALERT-LINE-COLOR
+           MOVE WS-ALERT-INVENTORY TO WS-ALERT-LINE-INVENTORY
+           MOVE WS-ALERT-REORDER-POINT TO WS-ALERT-LINE-REORDER-POINT
+           EXEC CICS WRITEQ TS
+                       QUEUE(WS-ALERT-QUEUE-NAME)
+                       FROM(WS-ALERT-LINE)
+                       LENGTH(WS-ALERT-LINE-LENGTH)
+           END-EXEC.
+      * ===============================================================
+      * Move WS-INPUT-INV from WS-INPUT-COLOR (FROM) into WS-INPUT-
+      * COLOR2 (TO). The decrement is guarded by INVENTORY >= :WS-
+      * INPUT-INV in the WHERE clause, so it only takes effect when
+      * FROM-COLOR has enough to give up; SQLCODE 100 (no row matched
+      * the guard) means it did not, and TO-COLOR is never touched.
+      * TO-COLOR's UPDATE is checked too - if it affects zero rows
+      * (e.g. TO-COLOR was deleted by someone else in between), the
+      * whole transfer is backed out with an explicit SYNCPOINT
+      * ROLLBACK, since FROM-COLOR's decrement already happened in
+      * this unit of work. On success there is no explicit SYNCPOINT -
+      * both UPDATEs, the audit row and the low-inventory alert all
+      * ride the same implicit commit at task end as every other verb,
+      * so a mid-flight failure after the UPDATEs but before then
+      * rolls back the whole transfer, audit row included. Both
+      * UPDATEs bump ROW_VERSION, same as UPDATE-COLOR, so a concurrent
+      * UPDATE-COLOR that read either color before this transfer
+      * committed loses its optimistic-lock race instead of clobbering
+      * the transfer. WS-WORK-INV still holds FROM-COLOR's pre-transfer
+      * inventory (read by CHECK-IF-COLOR-FOUND before this paragraph
+      * runs) - used below for the audit row and the FROM-COLOR low-
+      * inventory check.
+      * ===============================================================
+       TRANSFER-INVENTORY.
+           EXEC SQL
+               UPDATE EVENT.MARBLE
+               SET INVENTORY = INVENTORY - :WS-INPUT-INV,
+                   ROW_VERSION = ROW_VERSION + 1
+               WHERE COLOR = :WS-INPUT-COLOR
+                 AND INVENTORY >= :WS-INPUT-INV
+           END-EXEC
+           IF SQLCODE = 100 THEN
+               MOVE BOOLEAN-FALSE TO WS-RESULT-OPERATION-SUCCESS
+               PERFORM OUTPUT-MARBLE-TRANSFER-FAILED
+           ELSE
+               EXEC SQL
+                   UPDATE EVENT.MARBLE
+                   SET INVENTORY = INVENTORY + :WS-INPUT-INV,
+                       ROW_VERSION = ROW_VERSION + 1
+                   WHERE COLOR = :WS-INPUT-COLOR2
+               END-EXEC
+               IF SQLCODE NOT = 0 THEN
+                   EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+                   MOVE BOOLEAN-FALSE TO WS-RESULT-OPERATION-SUCCESS
+                   PERFORM OUTPUT-MARBLE-TRANSFER-FAILED
+               ELSE
+                   MOVE BOOLEAN-TRUE TO WS-RESULT-OPERATION-SUCCESS
+                   MOVE 0 TO WS-AUDIT-OLD-IND
+                   MOVE WS-WORK-INV TO WS-AUDIT-OLD-INVENTORY
+                   SUBTRACT WS-INPUT-INV FROM WS-WORK-INV
+                   MOVE 0 TO WS-AUDIT-NEW-IND
+                   MOVE WS-WORK-INV TO WS-AUDIT-NEW-INVENTORY
+                   PERFORM WRITE-AUDIT-ROW
+                   MOVE WS-INPUT-COLOR TO WS-ALERT-COLOR
+                   MOVE WS-WORK-INV TO WS-ALERT-INVENTORY
+                   PERFORM CHECK-LOW-INVENTORY
+               END-IF
+           END-IF.
+      * ===============================================================
+      * Move the TRN insufficient-inventory message into the buffer
+      * ===============================================================
+       OUTPUT-MARBLE-TRANSFER-FAILED.
+           MOVE 43 TO WS-MSG-LENGTH
+           MOVE WS-ERROR-MARBLE-TRANSFER-FAILED TO WS-OUTPUT-ERROR-CODE
+           MOVE 'INSUFFICIENT INVENTORY TO TRANSFER'
+               TO WS-OUTPUT-ERROR-MESSAGE.
+      * ===============================================================
+      * Apply WS-INPUT-ADJ-AMOUNT (signed) to the current color's
+      * INVENTORY in one statement instead of a read-modify-write. The
+      * guard INVENTORY + :WS-INPUT-ADJ-AMOUNT >= 0 in the WHERE clause
+      * keeps the adjustment from taking INVENTORY negative; SQLCODE
+      * 100 (no row matched the guard) means it would have. Also bumps
+      * ROW_VERSION, same as UPDATE-COLOR, so a concurrent UPDATE-COLOR
+      * that read this color before the adjustment committed loses its
+      * optimistic-lock race instead of clobbering the adjustment.
+      * WS-WORK-INV still holds the pre-adjustment inventory
+      * CHECK-IF-COLOR-FOUND read before this paragraph runs - used
+      * below for the audit row's OLD value.
+      * ===============================================================
+       ADJUST-COLOR.
+           MOVE 0 TO WS-AUDIT-OLD-IND
+           MOVE WS-WORK-INV TO WS-AUDIT-OLD-INVENTORY
+           EXEC SQL
+               UPDATE EVENT.MARBLE
+               SET INVENTORY = INVENTORY + :WS-INPUT-ADJ-AMOUNT,
+                   ROW_VERSION = ROW_VERSION + 1
+               WHERE COLOR = :WS-INPUT-COLOR
+                 AND INVENTORY + :WS-INPUT-ADJ-AMOUNT >= 0
+           END-EXEC
+           IF SQLCODE = 100 THEN
+               MOVE BOOLEAN-FALSE TO WS-RESULT-OPERATION-SUCCESS
+               PERFORM OUTPUT-NEGATIVE-ADJUSTMENT
+           ELSE
+               ADD WS-INPUT-ADJ-AMOUNT TO WS-WORK-INV
+               MOVE BOOLEAN-TRUE TO WS-RESULT-OPERATION-SUCCESS
+               MOVE 0 TO WS-AUDIT-NEW-IND
+               MOVE WS-WORK-INV TO WS-AUDIT-NEW-INVENTORY
+               PERFORM WRITE-AUDIT-ROW
+               MOVE WS-INPUT-COLOR TO WS-ALERT-COLOR
+               MOVE WS-WORK-INV TO WS-ALERT-INVENTORY
+               PERFORM CHECK-LOW-INVENTORY
+           END-IF.
+      * ===============================================================
+      * Move the ADJ-would-go-negative message into the buffer
+      * ===============================================================
+       OUTPUT-NEGATIVE-ADJUSTMENT.
+           MOVE 49 TO WS-MSG-LENGTH
+           MOVE WS-ERROR-NEGATIVE-ADJUSTMENT TO WS-OUTPUT-ERROR-CODE
+           MOVE 'ADJUSTMENT WOULD MAKE INVENTORY NEGATIVE'
+               TO WS-OUTPUT-ERROR-MESSAGE.
+      * ===============================================================
+      * List colors starting at WS-INPUT-COLOR (SPACES = from the top),
+      * WS-LST-MAX-ROWS at a time
+      * ===============================================================
+       LIST-MARBLES.
+            MOVE SPACES TO WS-LST-OUTPUT
+            MOVE 0 TO WS-LST-ROW-COUNT
+            PERFORM OPEN-MARBLE-CURSOR
+            PERFORM BUILD-LIST-HEADER
+            PERFORM FETCH-MARBLE-ROW
+            PERFORM UNTIL SQLCODE NOT = 0
+                      OR WS-LST-ROW-COUNT >= WS-LST-MAX-ROWS
+                PERFORM APPEND-LIST-ROW
+                PERFORM FETCH-MARBLE-ROW
+            END-PERFORM
+            PERFORM CLOSE-MARBLE-CURSOR
+            IF WS-LST-ROW-COUNT = 0 THEN
+                PERFORM OUTPUT-LIST-EMPTY
+            ELSE
+                IF SQLCODE = 0 THEN
+                    PERFORM APPEND-LIST-MORE-FOOTER
+                END-IF
+                COMPUTE WS-LST-MSG-LENGTH = WS-LST-PTR - 1
+                MOVE BOOLEAN-TRUE TO WS-RESULT-OPERATION-SUCCESS
+            END-IF.
+      * ===============================================================
+      * Open the browse cursor for LST
+      * ===============================================================
+       OPEN-MARBLE-CURSOR.
+            EXEC SQL
+                OPEN MARBLE-CURSOR
+            END-EXEC.
+      * ===============================================================
+      * Fetch the next row of the browse cursor for LST
+      * ===============================================================
+       FETCH-MARBLE-ROW.
+            EXEC SQL
+                FETCH MARBLE-CURSOR
+                INTO :WS-LST-COLOR, :WS-LST-INVENTORY
+            END-EXEC.
+      * ===============================================================
+      * Close the browse cursor for LST
+      * ===============================================================
+       CLOSE-MARBLE-CURSOR.
+            EXEC SQL
+                CLOSE MARBLE-CURSOR
+            END-EXEC.
+      * ===============================================================
+      * Start the LST page with a column heading line
+      * ===============================================================
+       BUILD-LIST-HEADER.
+            MOVE 1 TO WS-LST-PTR
+            STRING 'COLOR               INVENTORY' DELIMITED BY SIZE
+                INTO WS-LST-OUTPUT
+                WITH POINTER WS-LST-PTR
+            END-STRING.
+      * ===============================================================
+      * Append one fetched row onto the LST page
+      * ===============================================================
+       APPEND-LIST-ROW.
+            MOVE SPACES TO WS-LST-LINE
+            MOVE WS-LST-COLOR TO WS-LST-LINE-COLOR
+            MOVE WS-LST-INVENTORY TO WS-LST-LINE-INVENTORY
+            STRING WS-LST-LINE DELIMITED BY SIZE
+                INTO WS-LST-OUTPUT
+                WITH POINTER WS-LST-PTR
+            END-STRING
+            ADD 1 TO WS-LST-ROW-COUNT.
+      * ===============================================================
+      * More rows remain - tell the operator where to resume
+      * ===============================================================
+       APPEND-LIST-MORE-FOOTER.
+            STRING '...MORE, CONTINUE WITH: MRBC LST '
+                    DELIMITED BY SIZE
+                    WS-LST-COLOR DELIMITED BY SPACE
+                INTO WS-LST-OUTPUT
+                WITH POINTER WS-LST-PTR
+            END-STRING.
+      * ===============================================================
+      * Nothing on file at or after the requested starting COLOR
+      * ===============================================================
+       OUTPUT-LIST-EMPTY.
+            MOVE 17 TO WS-LST-MSG-LENGTH
+            MOVE 'NO MARBLES FOUND' TO WS-LST-OUTPUT.
\ No newline at end of file
