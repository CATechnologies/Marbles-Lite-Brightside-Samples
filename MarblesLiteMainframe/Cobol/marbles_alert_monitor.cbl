@@ -0,0 +1,79 @@
+      * ===============================================================
+      * The user invokes this transaction (called MRBM) with nothing
+      * after it. It drains the MRBCALRT TS queue that MARBLESC
+      * (Cobol/marbles_default.cbl) writes low-inventory alerts to,
+      * displaying each one to the terminal, then deletes the queue so
+      * the same alerts are not shown again next time.
+      *
+      *  Example:
+      *   MRBM
+      *
+      * Build via
+      *  gulp build --source marbles_alert_monitor.cbl && gulp refresh --source marbles_alert_monitor.cbl
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARBLESA.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-BOOLEAN.
+          02 BOOLEAN-FALSE PIC 9 VALUE 0.
+          02 BOOLEAN-TRUE PIC 9 VALUE 1.
+       01 WS-EOF-ALERTS PIC 9 VALUE 0.
+       01 WS-RESP PIC S9(8) COMP.
+       01 WS-ALERT-ITEM-NUM PIC S9(4) COMP VALUE 0.
+      *
+      *    WS-ALERT-LINE is the MRBCALRT TS-queue wire record shared
+      *    with marbles_default.cbl - see Copybook/ALERTLIN.cpy.
+      *
+           COPY ALERTLIN.
+       01 WS-NO-ALERTS-MSG PIC X(23) VALUE 'NO LOW INVENTORY ALERTS'.
+      * ===============================================================
+      * MRBM transaction
+      * ===============================================================
+       PROCEDURE DIVISION.
+           PERFORM READ-NEXT-ALERT
+           IF WS-EOF-ALERTS = BOOLEAN-TRUE THEN
+               PERFORM SEND-NO-ALERTS
+           ELSE
+               PERFORM SEND-ALERT-LINE
+                   UNTIL WS-EOF-ALERTS = BOOLEAN-TRUE
+               EXEC CICS DELETEQ TS
+                           QUEUE(WS-ALERT-QUEUE-NAME)
+               END-EXEC
+           END-IF
+           GOBACK.
+      * ===============================================================
+      * Read the next queued alert. DFHRESP(NORMAL) not returned means
+      * either the queue does not exist yet (QIDERR) or it is drained
+      * (ITEMERR) - either way, there is nothing left to show.
+      * ===============================================================
+       READ-NEXT-ALERT.
+           ADD 1 TO WS-ALERT-ITEM-NUM
+           EXEC CICS READQ TS
+                       QUEUE(WS-ALERT-QUEUE-NAME)
+                       INTO(WS-ALERT-LINE)
+                       LENGTH(WS-ALERT-LINE-LENGTH)
+                       ITEM(WS-ALERT-ITEM-NUM)
+                       RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL) THEN
+               MOVE BOOLEAN-TRUE TO WS-EOF-ALERTS
+           END-IF.
+      * ===============================================================
+      * Show one alert, then fetch the next
+      * ===============================================================
+       SEND-ALERT-LINE.
+           EXEC CICS SEND TEXT
+                       FROM(WS-ALERT-LINE)
+                       LENGTH(WS-ALERT-LINE-LENGTH)
+           END-EXEC
+           PERFORM READ-NEXT-ALERT.
+      * ===============================================================
+      * Nothing queued
+      * ===============================================================
+       SEND-NO-ALERTS.
+           EXEC CICS SEND TEXT
+                       FROM(WS-NO-ALERTS-MSG)
+                       LENGTH(LENGTH OF WS-NO-ALERTS-MSG)
+           END-EXEC.
