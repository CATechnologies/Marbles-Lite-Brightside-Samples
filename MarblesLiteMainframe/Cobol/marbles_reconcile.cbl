@@ -0,0 +1,220 @@
+      * ===============================================================
+      * Batch program MARBLESW - Warehouse reconciliation
+      *
+      * Reads the weekly warehouse physical count file (WHCOUNT,
+      * sorted ascending by COLOR) and match-merges it against
+      * EVENT.MARBLE (read via a cursor ordered by COLOR) to produce
+      * an exception report (RPTOUT) of every COLOR where the two
+      * disagree, plus any COLOR present in one source but not the
+      * other. Corrections are then applied by hand through MRBC UPD.
+      *
+      * JCL: see Jcl/marblesw.jcl
+      *
+      * Build via
+      *  gulp build --source marbles_reconcile.cbl && gulp refresh --source marbles_reconcile.cbl
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARBLESW.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WHCOUNT-FILE ASSIGN TO WHCOUNT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RPTOUT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD WHCOUNT-FILE
+           RECORDING MODE IS F.
+       01 WH-COUNT-RECORD.
+          05 WH-COLOR PIC X(10).
+          05 WH-INVENTORY PIC 9(9).
+       FD RPTOUT-FILE
+           RECORDING MODE IS F.
+       01 RPT-LINE PIC X(80).
+      * ===============================================================
+      * Map input / output areas
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       01 WS-BOOLEAN.
+          02 BOOLEAN-FALSE PIC 9 VALUE 0.
+          02 BOOLEAN-TRUE PIC 9 VALUE 1.
+       01 WS-EOF-SWITCHES.
+          02 WS-EOF-WHCOUNT PIC 9 VALUE 0.
+          02 WS-EOF-MARBLE PIC 9 VALUE 0.
+       01 WS-DB-ROW.
+          02 WS-DB-COLOR PIC X(10).
+          02 WS-DB-INVENTORY PIC S9(9) COMP.
+       01 WS-WORK-COUNTS.
+          02 WS-WORK-MATCH-COUNT PIC 9(7) VALUE 0.
+          02 WS-WORK-VARIANCE-COUNT PIC 9(7) VALUE 0.
+          02 WS-WORK-WH-ONLY-COUNT PIC 9(7) VALUE 0.
+          02 WS-WORK-DB-ONLY-COUNT PIC 9(7) VALUE 0.
+       01 WS-RPT-DETAIL.
+          05 RPT-COLOR PIC X(10).
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 RPT-WH-INVENTORY PIC ZZZZZZZZ9.
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 RPT-DB-INVENTORY PIC ZZZZZZZZ9.
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 RPT-REASON PIC X(30).
+      * ===============================================================
+      * Map SQL tables for this program
+      * ===============================================================
+           COPY MARBLE.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * ===============================================================
+      * MARBLESW batch reconciliation
+      * ===============================================================
+       PROCEDURE DIVISION.
+           EXEC SQL
+               DECLARE RECON-CURSOR CURSOR FOR
+               SELECT COLOR, INVENTORY
+               FROM EVENT.MARBLE
+               ORDER BY COLOR
+           END-EXEC.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM READ-WHCOUNT-RECORD
+           PERFORM FETCH-MARBLE-ROW
+           PERFORM PROCESS-MATCH-MERGE
+               UNTIL WS-EOF-WHCOUNT = BOOLEAN-TRUE
+                 AND WS-EOF-MARBLE = BOOLEAN-TRUE
+           PERFORM WRITE-REPORT-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+      * ===============================================================
+      * Open the warehouse count file, report file and EVENT.MARBLE
+      * cursor
+      * ===============================================================
+       OPEN-FILES.
+           OPEN INPUT WHCOUNT-FILE
+           OPEN OUTPUT RPTOUT-FILE
+           EXEC SQL
+               OPEN RECON-CURSOR
+           END-EXEC.
+      * ===============================================================
+      * Close everything down
+      * ===============================================================
+       CLOSE-FILES.
+           EXEC SQL
+               CLOSE RECON-CURSOR
+           END-EXEC
+           CLOSE WHCOUNT-FILE
+           CLOSE RPTOUT-FILE.
+      * ===============================================================
+      * Read the next warehouse count record
+      * ===============================================================
+       READ-WHCOUNT-RECORD.
+           READ WHCOUNT-FILE
+               AT END
+                   MOVE BOOLEAN-TRUE TO WS-EOF-WHCOUNT
+                   MOVE HIGH-VALUES TO WH-COLOR
+           END-READ.
+      * ===============================================================
+      * Fetch the next EVENT.MARBLE row
+      * ===============================================================
+       FETCH-MARBLE-ROW.
+           EXEC SQL
+               FETCH RECON-CURSOR
+               INTO :WS-DB-COLOR, :WS-DB-INVENTORY
+           END-EXEC
+           IF SQLCODE NOT = 0 THEN
+               MOVE BOOLEAN-TRUE TO WS-EOF-MARBLE
+               MOVE HIGH-VALUES TO WS-DB-COLOR
+           END-IF.
+      * ===============================================================
+      * One step of the sorted-by-COLOR match/merge between the
+      * warehouse count file and EVENT.MARBLE
+      * ===============================================================
+       PROCESS-MATCH-MERGE.
+           IF WH-COLOR = WS-DB-COLOR THEN
+               IF WH-INVENTORY = WS-DB-INVENTORY THEN
+                   ADD 1 TO WS-WORK-MATCH-COUNT
+               ELSE
+                   PERFORM WRITE-VARIANCE-LINE
+               END-IF
+               PERFORM READ-WHCOUNT-RECORD
+               PERFORM FETCH-MARBLE-ROW
+           ELSE IF WH-COLOR < WS-DB-COLOR THEN
+               PERFORM WRITE-WH-ONLY-LINE
+               PERFORM READ-WHCOUNT-RECORD
+           ELSE
+               PERFORM WRITE-DB-ONLY-LINE
+               PERFORM FETCH-MARBLE-ROW
+           END-IF.
+      * ===============================================================
+      * COLOR on file in both sources but the counts disagree
+      * ===============================================================
+       WRITE-VARIANCE-LINE.
+           ADD 1 TO WS-WORK-VARIANCE-COUNT
+           MOVE SPACES TO WS-RPT-DETAIL
+           MOVE WH-COLOR TO RPT-COLOR
+           MOVE WH-INVENTORY TO RPT-WH-INVENTORY
+           MOVE WS-DB-INVENTORY TO RPT-DB-INVENTORY
+           MOVE 'INVENTORY VARIANCE' TO RPT-REASON
+           WRITE RPT-LINE FROM WS-RPT-DETAIL.
+      * ===============================================================
+      * COLOR counted by the warehouse but not on EVENT.MARBLE
+      * ===============================================================
+       WRITE-WH-ONLY-LINE.
+           ADD 1 TO WS-WORK-WH-ONLY-COUNT
+           MOVE SPACES TO WS-RPT-DETAIL
+           MOVE WH-COLOR TO RPT-COLOR
+           MOVE WH-INVENTORY TO RPT-WH-INVENTORY
+           MOVE 0 TO RPT-DB-INVENTORY
+           MOVE 'NOT IN EVENT.MARBLE' TO RPT-REASON
+           WRITE RPT-LINE FROM WS-RPT-DETAIL.
+      * ===============================================================
+      * COLOR on EVENT.MARBLE but not counted by the warehouse
+      * ===============================================================
+       WRITE-DB-ONLY-LINE.
+           ADD 1 TO WS-WORK-DB-ONLY-COUNT
+           MOVE SPACES TO WS-RPT-DETAIL
+           MOVE WS-DB-COLOR TO RPT-COLOR
+           MOVE 0 TO RPT-WH-INVENTORY
+           MOVE WS-DB-INVENTORY TO RPT-DB-INVENTORY
+           MOVE 'NOT IN WAREHOUSE COUNT' TO RPT-REASON
+           WRITE RPT-LINE FROM WS-RPT-DETAIL.
+      * ===============================================================
+      * Report header
+      * ===============================================================
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO RPT-LINE
+           MOVE 'EVENT.MARBLE / WAREHOUSE COUNT RECONCILIATION'
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           MOVE 'COLOR     WH-COUNT  DB-COUNT  REASON' TO RPT-LINE
+           WRITE RPT-LINE.
+      * ===============================================================
+      * Report summary totals
+      * ===============================================================
+       WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO WS-RPT-DETAIL
+           STRING 'COLORS MATCHED: ' DELIMITED BY SIZE
+                   WS-WORK-MATCH-COUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'VARIANCES: ' DELIMITED BY SIZE
+                   WS-WORK-VARIANCE-COUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'NOT IN EVENT.MARBLE: ' DELIMITED BY SIZE
+                   WS-WORK-WH-ONLY-COUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'NOT IN WAREHOUSE COUNT: ' DELIMITED BY SIZE
+                   WS-WORK-DB-ONLY-COUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           END-STRING
+           WRITE RPT-LINE.
