@@ -0,0 +1,103 @@
+      * ===============================================================
+      * Batch program MARBLESX - Nightly EVENT.MARBLE extract
+      *
+      * Runs after close-of-business. Cursors through EVENT.MARBLE
+      * (ordered by COLOR) and writes one fixed-length COLOR/INVENTORY
+      * record per row to EXTROUT, a new generation of the
+      * EVENT.MARBLE.EXTRACT GDG, giving downstream reporting a rolling
+      * daily history of inventory levels without querying DB2
+      * directly.
+      *
+      * JCL: see Jcl/marblesx.jcl
+      *
+      * Build via
+      *  gulp build --source marbles_extract.cbl && gulp refresh --source marbles_extract.cbl
+      * ===============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MARBLESX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTROUT-FILE ASSIGN TO EXTROUT
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXTROUT-FILE
+           RECORDING MODE IS F.
+       01 EXT-RECORD.
+          05 EXT-COLOR PIC X(10).
+          05 EXT-INVENTORY PIC 9(9).
+      * ===============================================================
+      * Map input / output areas
+      * ===============================================================
+       WORKING-STORAGE SECTION.
+       01 WS-BOOLEAN.
+          02 BOOLEAN-FALSE PIC 9 VALUE 0.
+          02 BOOLEAN-TRUE PIC 9 VALUE 1.
+       01 WS-EOF-SWITCHES.
+          02 WS-EOF-MARBLE PIC 9 VALUE 0.
+       01 WS-DB-ROW.
+          02 WS-DB-COLOR PIC X(10).
+          02 WS-DB-INVENTORY PIC S9(9) COMP.
+       01 WS-WORK-COUNTS.
+          02 WS-WORK-EXTRACT-COUNT PIC 9(7) VALUE 0.
+      * ===============================================================
+      * Map SQL tables for this program
+      * ===============================================================
+           COPY MARBLE.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      * ===============================================================
+      * MARBLESX nightly extract
+      * ===============================================================
+       PROCEDURE DIVISION.
+           EXEC SQL
+               DECLARE EXTRACT-CURSOR CURSOR FOR
+               SELECT COLOR, INVENTORY
+               FROM EVENT.MARBLE
+               ORDER BY COLOR
+           END-EXEC.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM FETCH-MARBLE-ROW
+           PERFORM WRITE-EXTRACT-RECORD
+               UNTIL WS-EOF-MARBLE = BOOLEAN-TRUE
+           PERFORM CLOSE-FILES
+           GOBACK.
+      * ===============================================================
+      * Open the extract output file and EVENT.MARBLE cursor
+      * ===============================================================
+       OPEN-FILES.
+           OPEN OUTPUT EXTROUT-FILE
+           EXEC SQL
+               OPEN EXTRACT-CURSOR
+           END-EXEC.
+      * ===============================================================
+      * Close everything down
+      * ===============================================================
+       CLOSE-FILES.
+           EXEC SQL
+               CLOSE EXTRACT-CURSOR
+           END-EXEC
+           CLOSE EXTROUT-FILE.
+      * ===============================================================
+      * Fetch the next EVENT.MARBLE row
+      * ===============================================================
+       FETCH-MARBLE-ROW.
+           EXEC SQL
+               FETCH EXTRACT-CURSOR
+               INTO :WS-DB-COLOR, :WS-DB-INVENTORY
+           END-EXEC
+           IF SQLCODE NOT = 0 THEN
+               MOVE BOOLEAN-TRUE TO WS-EOF-MARBLE
+           END-IF.
+      * ===============================================================
+      * Write one COLOR/INVENTORY record to EXTROUT and fetch the next
+      * EVENT.MARBLE row
+      * ===============================================================
+       WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO EXT-RECORD
+           MOVE WS-DB-COLOR TO EXT-COLOR
+           MOVE WS-DB-INVENTORY TO EXT-INVENTORY
+           WRITE EXT-RECORD
+           ADD 1 TO WS-WORK-EXTRACT-COUNT
+           PERFORM FETCH-MARBLE-ROW.
