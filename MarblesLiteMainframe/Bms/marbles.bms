@@ -0,0 +1,61 @@
+      * ===============================================================
+      * Mapset MRBCSET / map MRBCMP1 - MRBC marble maintenance panel
+      *
+      * Replaces the raw "MRBC UPD BLUE 10" free-text line with a
+      * labeled screen: VERB, COLOR and INVENTORY input fields, a
+      * read-only CURRENT INVENTORY display, and a formatted message
+      * line.
+      *
+      * MARBLESC (Cobol/marbles_default.cbl) drives this panel
+      * pseudo-conversationally: EIBCALEN = 0 with no command-line
+      * text sends MRBCMP1 blank; the next transaction attach receives
+      * the filled-in map, runs the usual verb logic, and re-sends the
+      * map with MSGF/CURRF filled in.
+      *
+      * The quick, scripted "MRBC UPD BLUE 10" single-shot entry mode
+      * documented in marbles_default.cbl still works unchanged - this
+      * panel is an additional, friendlier way to drive the same
+      * verbs, not a replacement for automation that already depends
+      * on the line syntax.
+      *
+      * Built via the BMS assembler (DFHMAPS) on a real system; the
+      * symbolic map used by MARBLESC is hand-maintained in
+      * Copybook/MRBCMAP.cpy since this sample repo's gulp build does
+      * not run the mainframe BMS translator.
+      * ===============================================================
+         PRINT NOGEN
+MRBCSET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               CTRL=FREEKB,                                           X
+               TIOAPFX=YES
+*
+MRBCMP1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),LENGTH=22,ATTRB=(PROT,BRT),               X
+               INITIAL='MRBC MARBLE MAINTENANCE'
+*
+         DFHMDF POS=(3,1),LENGTH=9,ATTRB=(PROT),                     X
+               INITIAL='VERB ==> '
+VERBF    DFHMDF POS=(3,11),LENGTH=3,ATTRB=(UNPROT,IC,UPPER,FSET)
+*
+         DFHMDF POS=(4,1),LENGTH=9,ATTRB=(PROT),                     X
+               INITIAL='COLOR ==>'
+COLRF    DFHMDF POS=(4,11),LENGTH=10,ATTRB=(UNPROT,UPPER,FSET)
+*
+         DFHMDF POS=(6,1),LENGTH=21,ATTRB=(PROT),                    X
+               INITIAL='INVENTORY / AMOUNT =>'
+INVF     DFHMDF POS=(6,23),LENGTH=6,ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(7,1),LENGTH=18,ATTRB=(PROT),                    X
+               INITIAL='CURRENT INVENTORY:'
+CURRF    DFHMDF POS=(7,20),LENGTH=9,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(10,1),LENGTH=1,ATTRB=(PROT),INITIAL=' '
+MSGF     DFHMDF POS=(11,1),LENGTH=75,ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
