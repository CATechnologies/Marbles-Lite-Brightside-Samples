@@ -0,0 +1,35 @@
+//MARBLESW JOB (ACCTNO),'MARBLE RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*===============================================================
+//* Weekly reconciliation of the warehouse physical count file
+//* against EVENT.MARBLE. Run this after the warehouse count
+//* extract lands, before anyone keys MRBC UPD corrections.
+//*
+//* PROCESS-MATCH-MERGE in MARBLESW assumes WHCOUNT is sorted
+//* ascending by COLOR (EVENT.MARBLE's side is guaranteed sorted by
+//* the cursor's ORDER BY COLOR) - the warehouse extract itself makes
+//* no such guarantee, so SORTSTEP enforces it ahead of RECON instead
+//* of trusting the upstream extract.
+//*===============================================================
+//SORTSTEP EXEC PGM=SORT
+//SORTIN   DD   DSN=WAREHOUSE.MARBLE.COUNT,DISP=SHR
+//SORTOUT  DD   DSN=&&WHCOUNT.SORTED,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=19,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//RECON    EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=MARBLES.LOAD,DISP=SHR
+//DBRMLIB  DD   DSN=MARBLES.DBRMLIB,DISP=SHR
+//WHCOUNT  DD   DSN=&&WHCOUNT.SORTED,DISP=(OLD,DELETE,DELETE)
+//RPTOUT   DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(MARBLESW) PLAN(MARBLESW) LIB('MARBLES.LOAD')
+  END
+/*
