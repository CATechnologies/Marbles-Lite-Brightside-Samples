@@ -0,0 +1,23 @@
+//MARBLESX JOB (ACCTNO),'MARBLE EXTRACT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*===============================================================
+//* Nightly extract of EVENT.MARBLE to the EVENT.MARBLE.EXTRACT GDG.
+//* Run after close-of-business, once the online window has ended,
+//* so downstream reporting has a point-in-time daily snapshot
+//* without querying DB2 directly.
+//*===============================================================
+//EXTRACT  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=MARBLES.LOAD,DISP=SHR
+//DBRMLIB  DD   DSN=MARBLES.DBRMLIB,DISP=SHR
+//EXTROUT  DD   DSN=EVENT.MARBLE.EXTRACT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=19,BLKSIZE=0)
+//SYSTSPRT DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(MARBLESX) PLAN(MARBLESX) LIB('MARBLES.LOAD')
+  END
+/*
