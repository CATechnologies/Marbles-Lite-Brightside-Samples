@@ -0,0 +1,19 @@
+      * ===============================================================
+      * MARBLE.cpy
+      *
+      * DCLGEN-style host variable layout for the EVENT.MARBLE table.
+      * COPY'd into every COBOL program (online or batch) that reads or
+      * maintains marble inventory, so the column list only lives in one
+      * place.
+      *
+      * ROW_VERSION backs optimistic concurrency control on UPDATE: a
+      * writer includes the ROW_VERSION it last read in its UPDATE's
+      * WHERE clause and bumps it by one, so an UPDATE that lost a race
+      * with another writer's update in between matches zero rows
+      * instead of silently clobbering the other writer's change.
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLE TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             INVENTORY                      INTEGER NOT NULL,
+             ROW_VERSION                    INTEGER NOT NULL
+           ) END-EXEC.
