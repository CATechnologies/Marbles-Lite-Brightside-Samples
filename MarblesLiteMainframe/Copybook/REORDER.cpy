@@ -0,0 +1,12 @@
+      * ===============================================================
+      * REORDER.cpy
+      *
+      * DCLGEN-style host variable layout for the EVENT.MARBLE_REORDER
+      * table - configurable low-inventory alert thresholds. A COLOR of
+      * 'DEFAULT' is the fallback REORDER-POINT used when a COLOR has
+      * no row of its own.
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLE_REORDER TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             REORDER_POINT                  INTEGER NOT NULL
+           ) END-EXEC.
