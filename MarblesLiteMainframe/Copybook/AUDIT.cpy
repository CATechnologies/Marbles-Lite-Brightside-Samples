@@ -0,0 +1,19 @@
+      * ===============================================================
+      * AUDIT.cpy
+      *
+      * DCLGEN-style host variable layout for the EVENT.MARBLE_AUDIT
+      * table - a before/after history row written in the same unit of
+      * work as each INSERT-COLOR/UPDATE-COLOR/DELETE-COLOR, so a
+      * rollback of the main change also rolls back its audit row.
+      * OLD_INVENTORY is NULL for a CREate (nothing existed before) and
+      * NEW_INVENTORY is NULL for a DELete (nothing exists after).
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.MARBLE_AUDIT TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL,
+             OLD_INVENTORY                  INTEGER,
+             NEW_INVENTORY                  INTEGER,
+             VERB                           VARCHAR(3) NOT NULL,
+             TERMID                         CHAR(4) NOT NULL,
+             USERID                         CHAR(8) NOT NULL,
+             AUDIT_TS                       TIMESTAMP NOT NULL
+           ) END-EXEC.
