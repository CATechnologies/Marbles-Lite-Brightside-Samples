@@ -0,0 +1,11 @@
+      * ===============================================================
+      * COLOR.cpy
+      *
+      * DCLGEN-style host variable layout for the EVENT.COLOR master
+      * table - the list of colors CRE/UPD are allowed to use. COPY'd
+      * into every COBOL program that validates a COLOR before writing
+      * it to EVENT.MARBLE.
+      * ===============================================================
+           EXEC SQL DECLARE EVENT.COLOR TABLE
+           ( COLOR                          VARCHAR(10) NOT NULL
+           ) END-EXEC.
