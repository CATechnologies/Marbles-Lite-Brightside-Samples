@@ -0,0 +1,47 @@
+      * ===============================================================
+      * MRBCMAP.cpy
+      *
+      * Symbolic map for mapset MRBCSET, map MRBCMP1
+      * (see Bms/marbles.bms). Hand-maintained to match what DFHMAPS
+      * would generate, since this sample repo's build does not run
+      * the mainframe BMS translator.
+      * ===============================================================
+       01  MRBCMP1I.
+           02 FILLER                  PIC X(12).
+           02 VERBFL                  PIC S9(4) COMP.
+           02 VERBFF                  PIC X.
+           02 FILLER REDEFINES VERBFF.
+              03 VERBFA               PIC X.
+           02 VERBFI                  PIC X(3).
+           02 COLRFL                  PIC S9(4) COMP.
+           02 COLRFF                  PIC X.
+           02 FILLER REDEFINES COLRFF.
+              03 COLRFA               PIC X.
+           02 COLRFI                  PIC X(10).
+           02 INVFL                   PIC S9(4) COMP.
+           02 INVFF                   PIC X.
+           02 FILLER REDEFINES INVFF.
+              03 INVFA                PIC X.
+           02 INVFI                   PIC X(6).
+           02 CURRFL                  PIC S9(4) COMP.
+           02 CURRFF                  PIC X.
+           02 FILLER REDEFINES CURRFF.
+              03 CURRFA               PIC X.
+           02 CURRFI                  PIC X(9).
+           02 MSGFL                   PIC S9(4) COMP.
+           02 MSGFF                   PIC X.
+           02 FILLER REDEFINES MSGFF.
+              03 MSGFA                PIC X.
+           02 MSGFI                   PIC X(75).
+       01  MRBCMP1O REDEFINES MRBCMP1I.
+           02 FILLER                  PIC X(12).
+           02 FILLER                  PIC X(3).
+           02 VERBFO                  PIC X(3).
+           02 FILLER                  PIC X(3).
+           02 COLRFO                  PIC X(10).
+           02 FILLER                  PIC X(3).
+           02 INVFO                   PIC X(6).
+           02 FILLER                  PIC X(3).
+           02 CURRFO                  PIC X(9).
+           02 FILLER                  PIC X(3).
+           02 MSGFO                   PIC X(75).
