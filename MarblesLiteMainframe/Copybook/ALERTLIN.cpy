@@ -0,0 +1,19 @@
+      * ===============================================================
+      * ALERTLIN.cpy
+      *
+      * Fixed 35-byte wire format for one entry on the MRBCALRT TS
+      * queue - the low-inventory alert interchange between the writer
+      * (Cobol/marbles_default.cbl, WRITE-LOW-INVENTORY-ALERT) and the
+      * reader (Cobol/marbles_alert_monitor.cbl, MARBLESA). COPY'd into
+      * both so a future field change to one side cannot silently drift
+      * out of sync with the other.
+      * ===============================================================
+       01 WS-ALERT-LINE.
+          02 WS-ALERT-LINE-COLOR PIC X(10).
+          02 FILLER PIC X(2) VALUE SPACES.
+          02 WS-ALERT-LINE-INVENTORY PIC ZZZZZZZZ9.
+          02 FILLER PIC X(2) VALUE SPACES.
+          02 WS-ALERT-LINE-REORDER-POINT PIC ZZZZZZZZ9.
+          02 FILLER PIC X(3) VALUE SPACES.
+       01 WS-ALERT-LINE-LENGTH PIC S9(4) COMP VALUE +35.
+       01 WS-ALERT-QUEUE-NAME PIC X(8) VALUE 'MRBCALRT'.
